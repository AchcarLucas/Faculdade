@@ -0,0 +1,246 @@
+       identification division.
+       program-id. SALARIO-BATCH-REAJUSTE.
+
+       environment division.
+       configuration section.
+           special-names.
+               decimal-point is comma.
+       input-output section.
+           file-control.
+               select EMPLOYEE-MASTER-FILE assign to "EMPMAST.DAT"
+                   organization is indexed
+                   access mode is dynamic
+                   record key is EMP-ID
+                   alternate record key is EMP-CPF
+                   file status is WS-EMP-STATUS.
+               select REAJUSTE-CONTROLE-FILE assign to "REAJCTL.DAT"
+                   organization is line sequential
+                   file status is WS-REAJ-STATUS.
+               select EXCECAO-REPORT-FILE assign to "SALEXC.DAT"
+                   organization is line sequential
+                   file status is WS-EXC-STATUS.
+               select SALARY-AUDIT-FILE assign to "SALAUDIT.DAT"
+                   organization is line sequential
+                   file status is WS-AUD-STATUS.
+               select CTL-FOLHA-FILE assign to "CTLFOLHA.DAT"
+                   organization is line sequential
+                   file status is WS-CTL-STATUS.
+               select CHECKPOINT-FOLHA-FILE assign to "CHKPFOLHA.DAT"
+                   organization is line sequential
+                   file status is WS-CKP-STATUS.
+
+       data division.
+       file section.
+       fd EMPLOYEE-MASTER-FILE.
+       copy EMPREC.
+       fd REAJUSTE-CONTROLE-FILE.
+       copy REAJCTL.
+       fd EXCECAO-REPORT-FILE.
+       01 EXCECAO-LINE               pic x(80).
+       fd SALARY-AUDIT-FILE.
+       copy AUDITREC.
+       fd CTL-FOLHA-FILE.
+       copy CTLFOLHA.
+       fd CHECKPOINT-FOLHA-FILE.
+       copy CHKPFOLHA.
+
+       working-storage section.
+           01 WS-CONTROLES.
+               02 WS-EMP-STATUS         pic x(02) value spaces.
+               02 WS-REAJ-STATUS        pic x(02) value spaces.
+               02 WS-EXC-STATUS         pic x(02) value spaces.
+               02 WS-AUD-STATUS         pic x(02) value spaces.
+               02 WS-CTL-STATUS         pic x(02) value spaces.
+               02 WS-CKP-STATUS         pic x(02) value spaces.
+               02 WS-DATA-EXECUCAO      pic 9(06) value zeros.
+               02 WS-EOF-MASTER         pic x value "N".
+                   88 EOF-MASTER value "S".
+               02 WS-REAJ-PCT           pic 9(03)v99 value 025,00.
+               02 WS-REAJ-FATOR         pic 9(03)v9999 value 1,2500.
+               02 WS-CHAVE-INICIAL      pic 9(06) value zeros.
+               02 WS-ULTIMO-EMP-ID      pic 9(06) value zeros.
+               02 WS-CONTADOR-PROCESSADOS pic 9(08) value zeros.
+           01 WS-TOTAIS.
+               02 WS-TOTAL-PROCESSADOS  pic 9(06) value zeros.
+               02 WS-TOTAL-REAJUSTADOS  pic 9(06) value zeros.
+               02 WS-TOTAL-EXCECOES     pic 9(06) value zeros.
+               02 WS-TOTAL-VALOR-REAJUSTE pic 9(09)v99 value zeros.
+           01 WS-SALARIO-ANTIGO         pic 9(05)v99.
+           01 WS-SALARIO-NOVO           pic 9(05)v99.
+           01 LINHA-CABECALHO-EXC.
+               02 filler pic x(10) value "MATRICULA".
+               02 filler pic x(32) value "NOME".
+               02 filler pic x(38) value "MOTIVO DA INELEGIBILIDADE".
+           01 LINHA-DETALHE-EXC.
+               02 LDE-ID      pic 9(06).
+               02 filler      pic x(04) value spaces.
+               02 LDE-NOME    pic x(30).
+               02 filler      pic x(02) value spaces.
+               02 LDE-MOTIVO  pic x(38).
+           01 LINHA-TOTAL-EXC.
+               02 filler pic x(20) value "TOTAL PROCESSADOS: ".
+               02 LTE-PROCESSADOS pic zzzzz9.
+               02 filler pic x(20) value "  REAJUSTADOS: ".
+               02 LTE-REAJUSTADOS pic zzzzz9.
+               02 filler pic x(16) value "  EXCECOES: ".
+               02 LTE-EXCECOES pic zzzzz9.
+
+       procedure division.
+           INICIO.
+               accept WS-DATA-EXECUCAO from date.
+               perform ABRIR-ARQUIVOS.
+               perform CARREGAR-REAJUSTE.
+               perform PROCESSAR-EMPREGADOS until EOF-MASTER.
+               perform ESCREVER-TOTAL-EXCECAO.
+               perform GRAVAR-CONTROLE-TOTAIS.
+               perform LIMPAR-CHECKPOINT.
+               perform FECHAR-ARQUIVOS.
+               stop run.
+
+           ABRIR-ARQUIVOS.
+               open i-o EMPLOYEE-MASTER-FILE.
+               if WS-EMP-STATUS = "35"
+                   open output EMPLOYEE-MASTER-FILE
+                   close EMPLOYEE-MASTER-FILE
+                   open i-o EMPLOYEE-MASTER-FILE
+               end-if.
+               perform LER-CHECKPOINT.
+               if WS-CHAVE-INICIAL = zeros
+                   open output EXCECAO-REPORT-FILE
+                   move LINHA-CABECALHO-EXC to EXCECAO-LINE
+                   write EXCECAO-LINE
+               else
+                   open extend EXCECAO-REPORT-FILE
+                   if WS-EXC-STATUS = "35"
+                       open output EXCECAO-REPORT-FILE
+                       move LINHA-CABECALHO-EXC to EXCECAO-LINE
+                       write EXCECAO-LINE
+                   end-if
+               end-if.
+               open extend SALARY-AUDIT-FILE.
+               if WS-AUD-STATUS = "35"
+                   open output SALARY-AUDIT-FILE
+               end-if.
+               move WS-CHAVE-INICIAL to EMP-ID.
+               start EMPLOYEE-MASTER-FILE key is greater than EMP-ID
+                   invalid key
+                       move "S" to WS-EOF-MASTER
+               end-start.
+
+           LER-CHECKPOINT.
+               open input CHECKPOINT-FOLHA-FILE.
+               if WS-CKP-STATUS = "00"
+                   read CHECKPOINT-FOLHA-FILE
+                       at end
+                           continue
+                       not at end
+                           if CKP-RUN-ID = "FOLHABAT"
+                               move CKP-ULTIMO-EMP-ID to WS-CHAVE-INICIAL
+                               move CKP-TOTAL-PROCESSADOS
+                                   to WS-TOTAL-PROCESSADOS
+                               move CKP-TOTAL-REAJUSTADOS
+                                   to WS-TOTAL-REAJUSTADOS
+                               move CKP-TOTAL-VALOR-REAJUSTE
+                                   to WS-TOTAL-VALOR-REAJUSTE
+                               display "RETOMANDO APOS MATRICULA "
+                                   CKP-ULTIMO-EMP-ID
+                           else
+                               display "CHECKPOINT DE OUTRO JOB IGNORADO: "
+                                   CKP-RUN-ID
+                           end-if
+                   end-read
+                   close CHECKPOINT-FOLHA-FILE
+               end-if.
+
+           COPY REAJLD.
+
+           PROCESSAR-EMPREGADOS.
+               read EMPLOYEE-MASTER-FILE next record
+                   at end
+                       move "S" to WS-EOF-MASTER
+                   not at end
+                       perform AVALIAR-EMPREGADO
+                       move EMP-ID to WS-ULTIMO-EMP-ID
+                       add 1 to WS-CONTADOR-PROCESSADOS
+                       if function mod(WS-CONTADOR-PROCESSADOS, 100) = 0
+                           perform GRAVAR-CHECKPOINT
+                       end-if
+               end-read.
+
+           GRAVAR-CHECKPOINT.
+               move "FOLHABAT" to CKP-RUN-ID.
+               move WS-ULTIMO-EMP-ID to CKP-ULTIMO-EMP-ID.
+               move WS-TOTAL-PROCESSADOS to CKP-TOTAL-PROCESSADOS.
+               move WS-TOTAL-REAJUSTADOS to CKP-TOTAL-REAJUSTADOS.
+               move WS-TOTAL-VALOR-REAJUSTE to CKP-TOTAL-VALOR-REAJUSTE.
+               open output CHECKPOINT-FOLHA-FILE.
+               write CHECKPOINT-FOLHA-RECORD.
+               close CHECKPOINT-FOLHA-FILE.
+
+           LIMPAR-CHECKPOINT.
+               open output CHECKPOINT-FOLHA-FILE.
+               close CHECKPOINT-FOLHA-FILE.
+
+           AVALIAR-EMPREGADO.
+               add 1 to WS-TOTAL-PROCESSADOS.
+               if EMP-IDADE-ELEGIVEL and EMP-SALARIO-ELEGIVEL
+                   perform APLICAR-REAJUSTE
+               else
+                   perform REGISTRAR-EXCECAO
+               end-if.
+
+           APLICAR-REAJUSTE.
+               move EMP-SALARIO to WS-SALARIO-ANTIGO.
+               compute WS-SALARIO-NOVO = EMP-SALARIO * WS-REAJ-FATOR.
+               move WS-SALARIO-NOVO to EMP-SALARIO.
+               rewrite EMPLOYEE-MASTER-RECORD.
+               add 1 to WS-TOTAL-REAJUSTADOS.
+               compute WS-TOTAL-VALOR-REAJUSTE =
+                   WS-TOTAL-VALOR-REAJUSTE +
+                   (WS-SALARIO-NOVO - WS-SALARIO-ANTIGO).
+               move EMP-ID to AUD-EMP-ID.
+               move WS-DATA-EXECUCAO to AUD-DATA.
+               move "BATCH" to AUD-OPERADOR.
+               move WS-SALARIO-ANTIGO to AUD-SALARIO-ANTIGO.
+               move WS-SALARIO-NOVO to AUD-SALARIO-NOVO.
+               perform GRAVAR-AUDITORIA.
+
+           REGISTRAR-EXCECAO.
+               move EMP-ID to LDE-ID.
+               move EMP-NOME to LDE-NOME.
+               if not EMP-IDADE-ELEGIVEL and not EMP-SALARIO-ELEGIVEL
+                   move "IDADE E SALARIO FORA DA FAIXA" to LDE-MOTIVO
+               else
+                   if not EMP-IDADE-ELEGIVEL
+                       move "IDADE FORA DA FAIXA (15 A 29)" to LDE-MOTIVO
+                   else
+                       move "SALARIO FORA DA FAIXA" to LDE-MOTIVO
+                   end-if
+               end-if.
+               move LINHA-DETALHE-EXC to EXCECAO-LINE.
+               write EXCECAO-LINE.
+               add 1 to WS-TOTAL-EXCECOES.
+
+           ESCREVER-TOTAL-EXCECAO.
+               move WS-TOTAL-PROCESSADOS to LTE-PROCESSADOS.
+               move WS-TOTAL-REAJUSTADOS to LTE-REAJUSTADOS.
+               move WS-TOTAL-EXCECOES to LTE-EXCECOES.
+               move LINHA-TOTAL-EXC to EXCECAO-LINE.
+               write EXCECAO-LINE.
+
+           GRAVAR-CONTROLE-TOTAIS.
+               move WS-TOTAL-PROCESSADOS to CTF-TOTAL-PROCESSADOS.
+               move WS-TOTAL-REAJUSTADOS to CTF-TOTAL-REAJUSTADOS.
+               move WS-TOTAL-VALOR-REAJUSTE to CTF-TOTAL-VALOR-REAJUSTE.
+               open output CTL-FOLHA-FILE.
+               write CTL-FOLHA-RECORD.
+               close CTL-FOLHA-FILE.
+
+           FECHAR-ARQUIVOS.
+               close EMPLOYEE-MASTER-FILE.
+               close EXCECAO-REPORT-FILE.
+               close SALARY-AUDIT-FILE.
+
+           COPY AUDITGRV.
+
+       end program SALARIO-BATCH-REAJUSTE.
