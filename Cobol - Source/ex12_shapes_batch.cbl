@@ -0,0 +1,112 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SHAPES-AREA-BATCH.
+ENVIRONMENT DIVISION.
+	CONFIGURATION SECTION.
+		SPECIAL-NAMES.
+			DECIMAL-POINT IS COMMA.
+	INPUT-OUTPUT SECTION.
+		FILE-CONTROL.
+			SELECT SHAPES-IN-FILE ASSIGN TO "SHAPESIN.DAT"
+				ORGANIZATION IS LINE SEQUENTIAL
+				FILE STATUS IS WS-SHAPES-STATUS.
+			SELECT SHAPES-REPORT-FILE ASSIGN TO "SHAPESREP.DAT"
+				ORGANIZATION IS LINE SEQUENTIAL
+				FILE STATUS IS WS-REPORT-STATUS.
+DATA DIVISION.
+	FILE SECTION.
+	FD SHAPES-IN-FILE.
+	COPY SHAPETXN.
+	FD SHAPES-REPORT-FILE.
+	01 REPORT-LINE PIC X(80).
+	WORKING-STORAGE SECTION.
+	COPY SHAPEWS.
+	01 WS-DIMENSOES.
+		02 W-LADO				PIC 9(05)V99.
+		02 W-COMPRIMENTO		PIC 9(05)V99.
+		02 W-LARGURA			PIC 9(05)V99.
+	01 WS-CONTROLES.
+		02 WS-SHAPES-STATUS		PIC X(02) VALUE SPACES.
+		02 WS-REPORT-STATUS		PIC X(02) VALUE SPACES.
+		02 WS-EOF-SHAPES		PIC X VALUE "N".
+			88 EOF-SHAPES VALUE "S".
+	01 WS-TOTAIS.
+		02 W-TOTAL-FORMAS		PIC 9(06) VALUE ZEROS.
+		02 W-TOTAL-AREA			PIC 9(10)V99 VALUE ZEROS.
+	01 LINHA-CABECALHO.
+		02 FILLER PIC X(10) VALUE "FORMA".
+		02 FILLER PIC X(12) VALUE "DIM 1".
+		02 FILLER PIC X(12) VALUE "DIM 2".
+		02 FILLER PIC X(14) VALUE "AREA".
+	01 LINHA-DETALHE.
+		02 LD-TIPO				PIC X(10).
+		02 LD-DIM1				PIC ZZZZ9,99.
+		02 FILLER				PIC X(05) VALUE SPACES.
+		02 LD-DIM2				PIC ZZZZ9,99.
+		02 FILLER				PIC X(03) VALUE SPACES.
+		02 LD-AREA				PIC ZZZZZZ9,99.
+	01 LINHA-TOTAL.
+		02 FILLER PIC X(20) VALUE "AREA TOTAL: ".
+		02 LT-TOTAL-AREA		PIC ZZZZZZZZ9,99.
+PROCEDURE DIVISION.
+	INIT.
+		PERFORM ABRIR-ARQUIVOS.
+		PERFORM PROCESSAR-FORMAS UNTIL EOF-SHAPES.
+		PERFORM ESCREVER-TOTAL.
+		PERFORM FECHAR-ARQUIVOS.
+		STOP RUN.
+
+	ABRIR-ARQUIVOS.
+		OPEN INPUT SHAPES-IN-FILE.
+		OPEN OUTPUT SHAPES-REPORT-FILE.
+		MOVE LINHA-CABECALHO TO REPORT-LINE.
+		WRITE REPORT-LINE.
+
+	PROCESSAR-FORMAS.
+		READ SHAPES-IN-FILE
+			AT END
+				MOVE "S" TO WS-EOF-SHAPES
+			NOT AT END
+				PERFORM PROCESSAR-UMA-FORMA
+		END-READ.
+
+	PROCESSAR-UMA-FORMA.
+		EVALUATE ST-TIPO
+			WHEN "C" WHEN "c"
+				MOVE ST-DIM1 TO W-RADIUS-DEC
+				PERFORM COMPUTE-AREA
+				MOVE "CIRCULO" TO LD-TIPO
+				MOVE ST-DIM1 TO LD-DIM1
+				MOVE ZEROS TO LD-DIM2
+			WHEN "Q" WHEN "q"
+				MOVE ST-DIM1 TO W-LADO
+				COMPUTE W-AREA = W-LADO ** 2
+				MOVE "QUADRADO" TO LD-TIPO
+				MOVE ST-DIM1 TO LD-DIM1
+				MOVE ZEROS TO LD-DIM2
+			WHEN "R" WHEN "r"
+				MOVE ST-DIM1 TO W-COMPRIMENTO
+				MOVE ST-DIM2 TO W-LARGURA
+				COMPUTE W-AREA = W-COMPRIMENTO * W-LARGURA
+				MOVE "RETANGULO" TO LD-TIPO
+				MOVE ST-DIM1 TO LD-DIM1
+				MOVE ST-DIM2 TO LD-DIM2
+			WHEN OTHER
+				MOVE "DESCONHECIDA" TO LD-TIPO
+				MOVE ZEROS TO LD-DIM1 LD-DIM2 W-AREA
+		END-EVALUATE.
+		MOVE W-AREA TO LD-AREA.
+		MOVE LINHA-DETALHE TO REPORT-LINE.
+		WRITE REPORT-LINE.
+		ADD 1 TO W-TOTAL-FORMAS.
+		ADD W-AREA TO W-TOTAL-AREA.
+
+	ESCREVER-TOTAL.
+		MOVE W-TOTAL-AREA TO LT-TOTAL-AREA.
+		MOVE LINHA-TOTAL TO REPORT-LINE.
+		WRITE REPORT-LINE.
+
+	FECHAR-ARQUIVOS.
+		CLOSE SHAPES-IN-FILE.
+		CLOSE SHAPES-REPORT-FILE.
+
+	COPY AREACALC.
