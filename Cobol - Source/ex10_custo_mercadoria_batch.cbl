@@ -0,0 +1,232 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CUSTO-MERCADORIA-BATCH.
+ENVIRONMENT DIVISION.
+	CONFIGURATION SECTION.
+		SPECIAL-NAMES.
+			DECIMAL-POINT IS COMMA.
+	INPUT-OUTPUT SECTION.
+		FILE-CONTROL.
+			SELECT MERCADORIA-TRANS-FILE ASSIGN TO "MERCTRAN.DAT"
+				ORGANIZATION IS LINE SEQUENTIAL
+				FILE STATUS IS WS-TRANS-STATUS.
+			SELECT MERCADORIA-MASTER-FILE ASSIGN TO "MERCMAST.DAT"
+				ORGANIZATION IS INDEXED
+				ACCESS MODE IS DYNAMIC
+				RECORD KEY IS MM-NAME
+				FILE STATUS IS WS-MASTER-STATUS.
+			SELECT TAXA-CONTROLE-FILE ASSIGN TO "MERCTAXA.DAT"
+				ORGANIZATION IS LINE SEQUENTIAL
+				FILE STATUS IS WS-TAXA-STATUS.
+			SELECT PRICING-REPORT-FILE ASSIGN TO "MERCREP.DAT"
+				ORGANIZATION IS LINE SEQUENTIAL
+				FILE STATUS IS WS-REPORT-STATUS.
+			SELECT CTL-PRECO-FILE ASSIGN TO "CTLPRECO.DAT"
+				ORGANIZATION IS LINE SEQUENTIAL
+				FILE STATUS IS WS-CTL-STATUS.
+			SELECT CHECKPOINT-PRECO-FILE ASSIGN TO "CHKPRECO.DAT"
+				ORGANIZATION IS LINE SEQUENTIAL
+				FILE STATUS IS WS-CKP-STATUS.
+			SELECT EXPORT-CSV-FILE ASSIGN TO "MERCEXP.DAT"
+				ORGANIZATION IS LINE SEQUENTIAL
+				FILE STATUS IS WS-EXPORT-STATUS.
+DATA DIVISION.
+	FILE SECTION.
+	FD MERCADORIA-TRANS-FILE.
+	COPY MERCTRAN.
+	FD MERCADORIA-MASTER-FILE.
+	COPY MERCREC.
+	FD TAXA-CONTROLE-FILE.
+	COPY MERCTAXA.
+	FD PRICING-REPORT-FILE.
+	01 REPORT-LINE PIC X(80).
+	FD CTL-PRECO-FILE.
+	COPY CTLPRECO.
+	FD CHECKPOINT-PRECO-FILE.
+	COPY CHKPRECO.
+	FD EXPORT-CSV-FILE.
+	01 EXPORT-LINE PIC X(80).
+	WORKING-STORAGE SECTION.
+	COPY MERCWS.
+	COPY MERCMSG.
+	01 WS-CONTROLES.
+		02 WS-TRANS-STATUS		PIC X(02) VALUE SPACES.
+		02 WS-MASTER-STATUS		PIC X(02) VALUE SPACES.
+		02 WS-TAXA-STATUS		PIC X(02) VALUE SPACES.
+		02 WS-REPORT-STATUS		PIC X(02) VALUE SPACES.
+		02 WS-CTL-STATUS		PIC X(02) VALUE SPACES.
+		02 WS-CKP-STATUS		PIC X(02) VALUE SPACES.
+		02 WS-EXPORT-STATUS		PIC X(02) VALUE SPACES.
+		02 WS-TAXA-FILE-OK		PIC X VALUE "S".
+		02 WS-ITEM-ENCONTRADO	PIC X VALUE "N".
+			88 ITEM-ENCONTRADO VALUE "S".
+		02 WS-EOF-TRANS			PIC X VALUE "N".
+			88 EOF-TRANS VALUE "S".
+		02 WS-CONTADOR-REGISTROS	PIC 9(08) VALUE ZEROS.
+		02 WS-SKIP-COUNT			PIC 9(08) VALUE ZEROS.
+	01 WS-TOTAIS.
+		02 W-TOTAL-QTD-ITENS	PIC 9(06) VALUE ZEROS.
+		02 W-TOTAL-VENDA		PIC 9(09)V99 VALUE ZEROS.
+	01 LINHA-CABECALHO.
+		02 FILLER PIC X(20) VALUE "NOME".
+		02 FILLER PIC X(08) VALUE "QTD".
+		02 FILLER PIC X(12) VALUE "CUSTO UNIT".
+		02 FILLER PIC X(14) VALUE "PRECO CUSTO".
+		02 FILLER PIC X(14) VALUE "PRECO VENDA".
+	01 LINHA-DETALHE.
+		02 LD-NOME				PIC X(20).
+		02 LD-QTD				PIC ZZZ9 BLANK WHEN ZERO.
+		02 FILLER				PIC X(04) VALUE SPACES.
+		02 LD-CUSTO				PIC ZZZ9,99.
+		02 FILLER				PIC X(04) VALUE SPACES.
+		02 LD-PRECO				PIC ZZZZZ9,99.
+		02 FILLER				PIC X(02) VALUE SPACES.
+		02 LD-VENDA				PIC ZZZZZ9,99.
+	01 LINHA-TOTAL.
+		02 FILLER PIC X(20) VALUE "TOTAL GERAL".
+		02 FILLER PIC X(38) VALUE SPACES.
+		02 LT-TOTAL-VENDA		PIC ZZZZZZZZ9,99.
+PROCEDURE DIVISION.
+	INIT.
+		PERFORM ABRIR-ARQUIVOS.
+		PERFORM CARREGAR-TAXA.
+		PERFORM PROCESSAR-TRANSACOES UNTIL EOF-TRANS.
+		PERFORM ESCREVER-TOTAL.
+		PERFORM GRAVAR-CONTROLE-TOTAIS.
+		PERFORM LIMPAR-CHECKPOINT.
+		PERFORM FECHAR-ARQUIVOS.
+		STOP RUN.
+
+	ABRIR-ARQUIVOS.
+		OPEN INPUT MERCADORIA-TRANS-FILE.
+		OPEN I-O MERCADORIA-MASTER-FILE.
+		IF WS-MASTER-STATUS = "35"
+			OPEN OUTPUT MERCADORIA-MASTER-FILE
+			CLOSE MERCADORIA-MASTER-FILE
+			OPEN I-O MERCADORIA-MASTER-FILE
+		END-IF.
+		PERFORM LER-CHECKPOINT.
+		IF WS-SKIP-COUNT = ZEROS
+			OPEN OUTPUT PRICING-REPORT-FILE
+			MOVE LINHA-CABECALHO TO REPORT-LINE
+			WRITE REPORT-LINE
+		ELSE
+			OPEN EXTEND PRICING-REPORT-FILE
+			IF WS-REPORT-STATUS = "35"
+				OPEN OUTPUT PRICING-REPORT-FILE
+				MOVE LINHA-CABECALHO TO REPORT-LINE
+				WRITE REPORT-LINE
+			END-IF
+		END-IF.
+		OPEN EXTEND EXPORT-CSV-FILE.
+		IF WS-EXPORT-STATUS = "35"
+			OPEN OUTPUT EXPORT-CSV-FILE
+		END-IF.
+
+	LER-CHECKPOINT.
+		OPEN INPUT CHECKPOINT-PRECO-FILE.
+		IF WS-CKP-STATUS = "00"
+			READ CHECKPOINT-PRECO-FILE
+				AT END
+					CONTINUE
+				NOT AT END
+					IF CKP-RUN-ID = "PRECOBAT"
+						MOVE CKP-QTD-PROCESSADOS TO WS-SKIP-COUNT
+						MOVE CKP-TOTAL-QTD-ITENS TO W-TOTAL-QTD-ITENS
+						MOVE CKP-TOTAL-VENDA TO W-TOTAL-VENDA
+						DISPLAY "RETOMANDO APOS " WS-SKIP-COUNT " REGISTROS JA PROCESSADOS"
+					ELSE
+						DISPLAY "CHECKPOINT DE OUTRO JOB IGNORADO: " CKP-RUN-ID
+					END-IF
+			END-READ
+			CLOSE CHECKPOINT-PRECO-FILE
+		END-IF.
+
+	COPY MERCTAXALD.
+
+	PROCESSAR-TRANSACOES.
+		READ MERCADORIA-TRANS-FILE
+			AT END
+				MOVE "S" TO WS-EOF-TRANS
+			NOT AT END
+				ADD 1 TO WS-CONTADOR-REGISTROS
+				IF WS-CONTADOR-REGISTROS > WS-SKIP-COUNT
+					PERFORM PROCESSAR-UM-ITEM
+				END-IF
+				IF FUNCTION MOD(WS-CONTADOR-REGISTROS, 100) = 0
+					PERFORM GRAVAR-CHECKPOINT
+				END-IF
+		END-READ.
+
+	GRAVAR-CHECKPOINT.
+		MOVE "PRECOBAT" TO CKP-RUN-ID.
+		MOVE WS-CONTADOR-REGISTROS TO CKP-QTD-PROCESSADOS.
+		MOVE W-TOTAL-QTD-ITENS TO CKP-TOTAL-QTD-ITENS.
+		MOVE W-TOTAL-VENDA TO CKP-TOTAL-VENDA.
+		OPEN OUTPUT CHECKPOINT-PRECO-FILE.
+		WRITE CHECKPOINT-PRECO-RECORD.
+		CLOSE CHECKPOINT-PRECO-FILE.
+
+	LIMPAR-CHECKPOINT.
+		OPEN OUTPUT CHECKPOINT-PRECO-FILE.
+		CLOSE CHECKPOINT-PRECO-FILE.
+
+	PROCESSAR-UM-ITEM.
+		MOVE MT-NAME TO W-NAME.
+		MOVE MT-QTD TO QTD.
+		MOVE MT-CUSTO-UNIT TO CUSTO-UNIT.
+		IF NOT QTD-VALIDA
+			OR CUSTO-UNIT < W-CUSTO-MIN OR CUSTO-UNIT > W-CUSTO-MAX
+			PERFORM ESCREVER-REJEITADO
+		ELSE
+			PERFORM BUSCAR-MASTER
+			PERFORM CALCULAR
+			PERFORM GRAVAR-MASTER
+			PERFORM ESCREVER-DETALHE
+			IF EXPORT-CSV-ATIVO
+				PERFORM GRAVAR-EXPORT-CSV
+			END-IF
+			ADD 1 TO W-TOTAL-QTD-ITENS
+			ADD PRICE-VENDA TO W-TOTAL-VENDA
+		END-IF.
+
+	ESCREVER-REJEITADO.
+		STRING W-NAME DELIMITED BY SIZE
+			" REJEITADO - QTD/CUSTO FORA DA FAIXA PERMITIDA"
+				DELIMITED BY SIZE
+			INTO REPORT-LINE.
+		WRITE REPORT-LINE.
+
+	COPY MERCLKUP.
+
+	COPY MERCGRAV.
+
+	ESCREVER-DETALHE.
+		MOVE W-NAME TO LD-NOME.
+		MOVE QTD TO LD-QTD.
+		MOVE CUSTO-UNIT TO LD-CUSTO.
+		MOVE PRICE TO LD-PRECO.
+		MOVE PRICE-VENDA TO LD-VENDA.
+		MOVE LINHA-DETALHE TO REPORT-LINE.
+		WRITE REPORT-LINE.
+
+	ESCREVER-TOTAL.
+		MOVE W-TOTAL-VENDA TO LT-TOTAL-VENDA.
+		MOVE LINHA-TOTAL TO REPORT-LINE.
+		WRITE REPORT-LINE.
+
+	GRAVAR-CONTROLE-TOTAIS.
+		MOVE W-TOTAL-QTD-ITENS TO CTP-TOTAL-ITENS.
+		MOVE W-TOTAL-VENDA TO CTP-TOTAL-VENDA.
+		OPEN OUTPUT CTL-PRECO-FILE.
+		WRITE CTL-PRECO-RECORD.
+		CLOSE CTL-PRECO-FILE.
+
+	FECHAR-ARQUIVOS.
+		CLOSE MERCADORIA-TRANS-FILE.
+		CLOSE MERCADORIA-MASTER-FILE.
+		CLOSE PRICING-REPORT-FILE.
+		CLOSE EXPORT-CSV-FILE.
+
+    COPY MERCCALC.
+
+	COPY MERCEXP.
