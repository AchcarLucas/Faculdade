@@ -0,0 +1,179 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. HISTORICO-SALARIAL.
+ENVIRONMENT DIVISION.
+	CONFIGURATION SECTION.
+		SPECIAL-NAMES.
+			DECIMAL-POINT IS COMMA.
+	INPUT-OUTPUT SECTION.
+		FILE-CONTROL.
+			SELECT SALARY-AUDIT-FILE ASSIGN TO "SALAUDIT.DAT"
+				ORGANIZATION IS LINE SEQUENTIAL
+				FILE STATUS IS WS-AUD-STATUS.
+			SELECT EMPLOYEE-MASTER-FILE ASSIGN TO "EMPMAST.DAT"
+				ORGANIZATION IS INDEXED
+				ACCESS MODE IS DYNAMIC
+				RECORD KEY IS EMP-ID
+				FILE STATUS IS WS-EMP-STATUS.
+			SELECT HISTORICO-CONTROLE-FILE ASSIGN TO "HISTCTL.DAT"
+				ORGANIZATION IS LINE SEQUENTIAL
+				FILE STATUS IS WS-HC-STATUS.
+			SELECT HISTORICO-REPORT-FILE ASSIGN TO "HISTREP.DAT"
+				ORGANIZATION IS LINE SEQUENTIAL
+				FILE STATUS IS WS-REPORT-STATUS.
+DATA DIVISION.
+	FILE SECTION.
+	FD SALARY-AUDIT-FILE.
+	COPY AUDITREC.
+	FD EMPLOYEE-MASTER-FILE.
+	COPY EMPREC.
+	FD HISTORICO-CONTROLE-FILE.
+	COPY HISTCTL.
+	FD HISTORICO-REPORT-FILE.
+	01 REPORT-LINE PIC X(80).
+	WORKING-STORAGE SECTION.
+	01 WS-CONTROLES.
+		02 WS-AUD-STATUS		PIC X(02) VALUE SPACES.
+		02 WS-EMP-STATUS		PIC X(02) VALUE SPACES.
+		02 WS-HC-STATUS			PIC X(02) VALUE SPACES.
+		02 WS-REPORT-STATUS		PIC X(02) VALUE SPACES.
+		02 WS-EOF-AUD			PIC X VALUE "N".
+			88 EOF-AUD VALUE "S".
+		02 WS-FILTRO-EMP-ID		PIC 9(06) VALUE ZEROS.
+		02 WS-TODOS				PIC X VALUE "S".
+			88 TODOS-EMPREGADOS VALUE "S".
+		02 WS-EMPREGADO-ENCONTRADO PIC X VALUE "N".
+			88 EMPREGADO-ENCONTRADO VALUE "S".
+		02 WS-FILTRO-ANO		PIC 9(02) VALUE ZEROS.
+		02 WS-DATA-ATUAL.
+			03 WS-DATA-ATUAL-ANO	PIC 9(02).
+			03 FILLER				PIC X(04).
+	01 WS-CALCULOS.
+		02 WS-DIFERENCA			PIC S9(05)V99 VALUE ZEROS.
+		02 WS-PERCENTUAL		PIC S9(03)V99 VALUE ZEROS.
+	01 LINHA-CABECALHO.
+		02 FILLER PIC X(08) VALUE "MATRIC.".
+		02 FILLER PIC X(08) VALUE "DATA".
+		02 FILLER PIC X(14) VALUE "SAL. ANTIGO".
+		02 FILLER PIC X(14) VALUE "SAL. NOVO".
+		02 FILLER PIC X(10) VALUE "VAR %".
+		02 FILLER PIC X(10) VALUE "OPERADOR".
+	01 LINHA-DETALHE.
+		02 LD-EMP-ID			PIC 9(06).
+		02 FILLER				PIC X(02) VALUE SPACES.
+		02 LD-DATA				PIC 9(06).
+		02 FILLER				PIC X(02) VALUE SPACES.
+		02 LD-SAL-ANTIGO		PIC ZZZZ9,99.
+		02 FILLER				PIC X(04) VALUE SPACES.
+		02 LD-SAL-NOVO			PIC ZZZZ9,99.
+		02 FILLER				PIC X(04) VALUE SPACES.
+		02 LD-PERCENTUAL		PIC +ZZ9,99.
+		02 FILLER				PIC X(02) VALUE SPACES.
+		02 LD-OPERADOR			PIC X(08).
+	01 LINHA-SALARIO-ATUAL.
+		02 FILLER PIC X(10) VALUE "MATRICULA ".
+		02 LSA-EMP-ID			PIC 9(06).
+		02 FILLER PIC X(22) VALUE " - SALARIO ATUAL: ".
+		02 LSA-SALARIO			PIC ZZZZ9,99.
+PROCEDURE DIVISION.
+	INIT.
+		PERFORM ABRIR-ARQUIVOS.
+		PERFORM CARREGAR-FILTRO.
+		PERFORM PROCESSAR-AUDITORIA UNTIL EOF-AUD.
+		PERFORM ESCREVER-SALARIOS-ATUAIS.
+		PERFORM FECHAR-ARQUIVOS.
+		STOP RUN.
+
+	ABRIR-ARQUIVOS.
+		OPEN INPUT SALARY-AUDIT-FILE.
+		OPEN INPUT EMPLOYEE-MASTER-FILE.
+		OPEN OUTPUT HISTORICO-REPORT-FILE.
+		MOVE LINHA-CABECALHO TO REPORT-LINE.
+		WRITE REPORT-LINE.
+
+	CARREGAR-FILTRO.
+		ACCEPT WS-DATA-ATUAL FROM DATE.
+		MOVE WS-DATA-ATUAL-ANO TO WS-FILTRO-ANO.
+		OPEN INPUT HISTORICO-CONTROLE-FILE.
+		IF WS-HC-STATUS = "00"
+			READ HISTORICO-CONTROLE-FILE
+				AT END
+					CONTINUE
+				NOT AT END
+					MOVE HC-EMP-ID TO WS-FILTRO-EMP-ID
+					IF HC-ANO NOT = ZEROS
+						MOVE HC-ANO TO WS-FILTRO-ANO
+					END-IF
+			END-READ
+			CLOSE HISTORICO-CONTROLE-FILE
+		END-IF.
+		IF WS-FILTRO-EMP-ID = ZEROS
+			SET TODOS-EMPREGADOS TO TRUE
+		ELSE
+			MOVE "N" TO WS-TODOS
+		END-IF.
+
+	PROCESSAR-AUDITORIA.
+		READ SALARY-AUDIT-FILE
+			AT END
+				MOVE "S" TO WS-EOF-AUD
+			NOT AT END
+				IF (TODOS-EMPREGADOS OR AUD-EMP-ID = WS-FILTRO-EMP-ID)
+					AND AUD-DATA(1:2) = WS-FILTRO-ANO
+					PERFORM ESCREVER-DETALHE
+				END-IF
+		END-READ.
+
+	ESCREVER-DETALHE.
+		MOVE AUD-EMP-ID TO LD-EMP-ID.
+		MOVE AUD-DATA TO LD-DATA.
+		MOVE AUD-SALARIO-ANTIGO TO LD-SAL-ANTIGO.
+		MOVE AUD-SALARIO-NOVO TO LD-SAL-NOVO.
+		MOVE AUD-OPERADOR TO LD-OPERADOR.
+		IF AUD-SALARIO-ANTIGO = ZEROS
+			MOVE ZEROS TO LD-PERCENTUAL
+		ELSE
+			COMPUTE WS-DIFERENCA = AUD-SALARIO-NOVO - AUD-SALARIO-ANTIGO
+			COMPUTE WS-PERCENTUAL =
+				(WS-DIFERENCA / AUD-SALARIO-ANTIGO) * 100
+			MOVE WS-PERCENTUAL TO LD-PERCENTUAL
+		END-IF.
+		MOVE LINHA-DETALHE TO REPORT-LINE.
+		WRITE REPORT-LINE.
+
+	ESCREVER-SALARIOS-ATUAIS.
+		IF TODOS-EMPREGADOS
+			MOVE ZEROS TO EMP-ID
+			START EMPLOYEE-MASTER-FILE KEY IS GREATER THAN EMP-ID
+				INVALID KEY
+					CONTINUE
+			END-START
+			PERFORM ESCREVER-PROXIMO-SALARIO-ATUAL
+				UNTIL WS-EMP-STATUS NOT = "00"
+		ELSE
+			MOVE WS-FILTRO-EMP-ID TO EMP-ID
+			READ EMPLOYEE-MASTER-FILE
+				INVALID KEY
+					CONTINUE
+				NOT INVALID KEY
+					PERFORM ESCREVER-LINHA-SALARIO-ATUAL
+			END-READ
+		END-IF.
+
+	ESCREVER-PROXIMO-SALARIO-ATUAL.
+		READ EMPLOYEE-MASTER-FILE NEXT RECORD
+			AT END
+				MOVE "10" TO WS-EMP-STATUS
+			NOT AT END
+				PERFORM ESCREVER-LINHA-SALARIO-ATUAL
+		END-READ.
+
+	ESCREVER-LINHA-SALARIO-ATUAL.
+		MOVE EMP-ID TO LSA-EMP-ID.
+		MOVE EMP-SALARIO TO LSA-SALARIO.
+		MOVE LINHA-SALARIO-ATUAL TO REPORT-LINE.
+		WRITE REPORT-LINE.
+
+	FECHAR-ARQUIVOS.
+		CLOSE SALARY-AUDIT-FILE.
+		CLOSE EMPLOYEE-MASTER-FILE.
+		CLOSE HISTORICO-REPORT-FILE.
