@@ -1,24 +1,47 @@
 IDENTIFICATION DIVISION.
 *> Comment
-PROGRAM-ID. CUSTO-MERCADORIA.	
+PROGRAM-ID. CUSTO-MERCADORIA.
 ENVIRONMENT DIVISION.
 	CONFIGURATION SECTION.
 		SPECIAL-NAMES.
 			DECIMAL-POINT IS COMMA.
+	INPUT-OUTPUT SECTION.
+		FILE-CONTROL.
+			SELECT MERCADORIA-MASTER-FILE ASSIGN TO "MERCMAST.DAT"
+				ORGANIZATION IS INDEXED
+				ACCESS MODE IS DYNAMIC
+				RECORD KEY IS MM-NAME
+				FILE STATUS IS WS-MASTER-STATUS.
+			SELECT TAXA-CONTROLE-FILE ASSIGN TO "MERCTAXA.DAT"
+				ORGANIZATION IS LINE SEQUENTIAL
+				FILE STATUS IS WS-TAXA-STATUS.
+			SELECT EXPORT-CSV-FILE ASSIGN TO "MERCEXP.DAT"
+				ORGANIZATION IS LINE SEQUENTIAL
+				FILE STATUS IS WS-EXPORT-STATUS.
 DATA DIVISION.
+	FILE SECTION.
+	FD MERCADORIA-MASTER-FILE.
+	COPY MERCREC.
+	FD TAXA-CONTROLE-FILE.
+	COPY MERCTAXA.
+	FD EXPORT-CSV-FILE.
+	01 EXPORT-LINE PIC X(80).
 	WORKING-STORAGE SECTION.
 	01 DATE-TIME.
 		02 DAYS 		PIC 9(02).
 		02 MONTHS 		PIC 9(02).
 		02 YEARS 		PIC 9(02).
-	01 DATA-MERCADORIA.
-        02 W-NAME               PIC X(20).
-		02 QTD					PIC 9(04).
-		02 QTD-MASK				PIC ZZZ9.
-        02 CUSTO-UNIT			PIC 9(04)V99.
-		02 CUSTO-UNIT-MASK	    PIC ZZZ9,99.
-        02 PRICE                PIC 9(06)V99.
-        02 PRICE-MASK           PIC ZZZZZ9,99.
+	COPY MERCWS.
+	COPY MERCMSG.
+	01 WS-CONTROLES.
+		02 WS-MASTER-STATUS		PIC X(02) VALUE SPACES.
+		02 WS-ITEM-ENCONTRADO	PIC X VALUE "N".
+			88 ITEM-ENCONTRADO VALUE "S".
+		02 WS-TAXA-STATUS		PIC X(02) VALUE SPACES.
+		02 WS-TAXA-FILE-OK		PIC X VALUE "S".
+		02 WS-CUSTO-OK			PIC X VALUE "N".
+			88 CUSTO-OK VALUE "S".
+		02 WS-EXPORT-STATUS		PIC X(02) VALUE SPACES.
 	SCREEN SECTION.
 	01 MAIN-SCREEN.
 		02 LINE 01 COLUMN 04 PIC 9(02)/ USING DAYS FOREGROUND-COLOR 2.
@@ -30,6 +53,7 @@ DATA DIVISION.
 		02 LINE 10 COLUMN 10 VALUE "CUSTO: ".
         02 LINE 12 COLUMN 10 VALUE "TOTAL: ".
         02 LINE 14 COLUMN 10 VALUE "VENDA: ".
+        02 LINE 16 COLUMN 10 VALUE "TAXA : ".
 	01 CLEAR-SCREEN.
 		02 BLANK SCREEN.
 PROCEDURE DIVISION.
@@ -37,31 +61,83 @@ PROCEDURE DIVISION.
 		ACCEPT DATE-TIME FROM DATE.
 		DISPLAY CLEAR-SCREEN.
 		DISPLAY MAIN-SCREEN AT 0101.
-		
+
+		PERFORM ABRIR-MASTER.
+		PERFORM CARREGAR-TAXA.
+		PERFORM CARREGAR-TAXA-TELA.
 		PERFORM ENTRADA.
-        perform CALCULAR.
-		
+        PERFORM CALCULAR.
+		DISPLAY PRICE-MASK AT 1217.
+		DISPLAY PRICE-VENDA-MASK AT 1417.
+		PERFORM GRAVAR-MASTER.
+		IF EXPORT-CSV-ATIVO
+			PERFORM GRAVAR-EXPORT-CSV
+		END-IF.
+		CLOSE MERCADORIA-MASTER-FILE.
+		CLOSE EXPORT-CSV-FILE.
+
         STOP " ".
 		STOP RUN.
-	
+
+	ABRIR-MASTER.
+		OPEN I-O MERCADORIA-MASTER-FILE.
+		IF WS-MASTER-STATUS = "35"
+			OPEN OUTPUT MERCADORIA-MASTER-FILE
+			CLOSE MERCADORIA-MASTER-FILE
+			OPEN I-O MERCADORIA-MASTER-FILE
+		END-IF.
+		OPEN EXTEND EXPORT-CSV-FILE.
+		IF WS-EXPORT-STATUS = "35"
+			OPEN OUTPUT EXPORT-CSV-FILE
+		END-IF.
+
+	COPY MERCTAXALD.
+
+	CARREGAR-TAXA-TELA.
+		IF WS-TAXA-FILE-OK = "N"
+			ACCEPT W-MARKUP-PCT AT 1617 WITH PROMPT
+			COMPUTE W-MARKUP-FATOR = 1 + (W-MARKUP-PCT / 100)
+		END-IF.
+
 	ENTRADA.
-        ACCEPT W-NAME at 0617.
-        
-		ACCEPT QTD AT 0817.
+        ACCEPT W-NAME AT 0617.
+		PERFORM BUSCAR-MASTER.
+
+		IF ITEM-ENCONTRADO
+			MOVE MM-QTD TO QTD
+			MOVE MM-CUSTO-UNIT TO CUSTO-UNIT
+			DISPLAY "ITEM JA CADASTRADO - USANDO QTD/CUSTO SALVOS" AT 1801
+		ELSE
+			PERFORM ROT-QTD UNTIL QTD-VALIDA
+			PERFORM ROT-CUSTO UNTIL CUSTO-OK
+		END-IF.
+
 		MOVE QTD TO QTD-MASK.
 		DISPLAY QTD-MASK AT 0830.
-		
-		ACCEPT CUSTO-UNIT AT 1017.
 		MOVE CUSTO-UNIT TO CUSTO-UNIT-MASK.
 		DISPLAY CUSTO-UNIT-MASK AT 1030.
-        
-    CALCULAR.
-        MULTIPLY QTD BY CUSTO-UNIT GIVING PRICE.
-        MOVE PRICE TO PRICE-MASK.
-        DISPLAY PRICE-MASK AT 1217.
-        
-        *> pre�o 30% maior
-        MULTIPLY PRICE BY 1,3 GIVING PRICE.
-        MOVE PRICE TO PRICE-MASK.
-        DISPLAY PRICE-MASK AT 1417.
-        DISPLAY " (+30%)".
\ No newline at end of file
+
+	ROT-QTD.
+		ACCEPT QTD AT 0817.
+		DISPLAY MERC-MSG-BRANCO AT 1901.
+		IF NOT QTD-VALIDA
+			DISPLAY MERC-MSG-QTD AT 1901
+		END-IF.
+
+	ROT-CUSTO.
+		ACCEPT CUSTO-UNIT AT 1017.
+		DISPLAY MERC-MSG-BRANCO AT 1901.
+		IF CUSTO-UNIT < W-CUSTO-MIN OR CUSTO-UNIT > W-CUSTO-MAX
+			MOVE "N" TO WS-CUSTO-OK
+			DISPLAY MERC-MSG-CUSTO AT 1901
+		ELSE
+			MOVE "S" TO WS-CUSTO-OK
+		END-IF.
+
+	COPY MERCLKUP.
+
+	COPY MERCGRAV.
+
+    COPY MERCCALC.
+
+	COPY MERCEXP.
