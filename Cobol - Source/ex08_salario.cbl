@@ -5,11 +5,42 @@
        configuration section.
            special-names.
                decimal-point is comma.
+       input-output section.
+           file-control.
+               select EMPLOYEE-MASTER-FILE assign to "EMPMAST.DAT"
+                   organization is indexed
+                   access mode is dynamic
+                   record key is EMP-ID
+                   alternate record key is EMP-CPF
+                   file status is WS-EMP-STATUS.
+               select SALARY-AUDIT-FILE assign to "SALAUDIT.DAT"
+                   organization is line sequential
+                   file status is WS-AUD-STATUS.
+               select IDLE-CONTROLE-FILE assign to "IDLECTL.DAT"
+                   organization is line sequential
+                   file status is WS-IDLE-STATUS.
+               select REAJUSTE-CONTROLE-FILE assign to "REAJCTL.DAT"
+                   organization is line sequential
+                   file status is WS-REAJ-STATUS.
 
        data division.
+       file section.
+       fd EMPLOYEE-MASTER-FILE.
+       copy EMPREC.
+       fd SALARY-AUDIT-FILE.
+       copy AUDITREC.
+       fd IDLE-CONTROLE-FILE.
+       copy IDLECTL.
+       fd REAJUSTE-CONTROLE-FILE.
+       copy REAJCTL.
        working-storage section.
            01 AREAS-DE-TRABALHO.
+               02 WS-EMP-ID                PIC 9(06) VALUE ZEROS.
+                   88 EMP-ID-INFORMADO VALUE 000001 THRU 999999.
                02 WS-NOME                  PIC X(30) VALUE SPACES.
+               02 WS-CPF                   PIC 9(11) VALUE ZEROS.
+               02 WS-CPF-DIGITOS REDEFINES WS-CPF.
+                   03 WS-CPF-D             PIC 9 OCCURS 11 TIMES.
                02 WS-IDADE                 PIC 9(02) VALUE ZEROS.
                    88 IDADE VALUE 15 THRU 29.
                02 WS-SEXO                  PIC X VALUE SPACE.
@@ -20,6 +51,35 @@
                02 WS-SAL-ATUAL             PIC ZZ.ZZ9,99 VALUE ZEROS.
                02 WS-CONT                  PIC X VALUE SPACE.
                    88 CONT VALUE 'N' 'n' 'S' 's'.
+               02 WS-EMP-STATUS            PIC X(02) VALUE SPACES.
+               02 WS-CADASTRO-EXISTE       PIC X VALUE "N".
+                   88 CADASTRO-EXISTE VALUE "S".
+               02 WS-AUD-STATUS            PIC X(02) VALUE SPACES.
+               02 WS-OPERADOR              PIC X(08) VALUE SPACES.
+               02 WS-SALARIO-ANTIGO        PIC 9(05)V99 VALUE ZEROS.
+               02 WS-CPF-OK                PIC X VALUE "N".
+                   88 CPF-OK VALUE "S".
+               02 WS-CPF-DUPLICADO         PIC X VALUE "N".
+               02 WS-SOMA                  PIC 9(04) VALUE ZEROS.
+               02 WS-RESTO                 PIC 9(02) VALUE ZEROS.
+               02 WS-DV1                   PIC 9 VALUE ZERO.
+               02 WS-DV2                   PIC 9 VALUE ZERO.
+               02 WS-I                     PIC 9(02) VALUE ZEROS.
+               02 WS-IDLE-STATUS           PIC X(02) VALUE SPACES.
+               02 WS-TIMEOUT-SEG           PIC 9(05) VALUE 00300.
+               02 WS-REAJ-STATUS           PIC X(02) VALUE SPACES.
+               02 WS-REAJ-PCT              PIC 9(03)V99 VALUE 025,00.
+               02 WS-REAJ-FATOR            PIC 9(03)V9999 VALUE 1,2500.
+               02 WS-SESSAO-EXPIRADA       PIC X VALUE "N".
+                   88 SESSAO-EXPIRADA VALUE "S".
+               02 WS-REAJUSTE              PIC X VALUE SPACE.
+                   88 REAJUSTE-SIM VALUE 'S' 's'.
+                   88 REAJUSTE-VALIDO VALUE 'S' 's' 'N' 'n'.
+               02 WS-OPERACAO              PIC X VALUE SPACE.
+                   88 OPERACAO-DELETAR VALUE 'D' 'd'.
+                   88 OPERACAO-VALIDA VALUE 'E' 'e' 'D' 'd'.
+               02 WS-DELETADO              PIC X VALUE "N".
+                   88 REGISTRO-DELETADO VALUE "S".
            01 MENSAGENS-DE-CRITICA.
                02 MSG01 PIC X(30) VALUE "NOME INVALIDO <REDIGITE>".
                02 MSG02 PIC X(30) VALUE "IDADE INVALIDO <REDIGITE>".
@@ -28,12 +88,17 @@
                02 MSG05 PIC X(30) VALUE SPACES.
                02 MSG06 PIC X(30) VALUE "FIM DO PROGRAMA".
                02 MSG07 PIC X(30) VALUE "OPCAO INVALIDA <REDIGITE>".
-       
+               02 MSG08 PIC X(30) VALUE "MATRICULA INVALIDA <REDIGITE>".
+               02 MSG09 PIC X(30) VALUE "CPF INVALIDO <REDIGITE>".
+               02 MSG10 PIC X(30) VALUE "CPF JA CADASTRADO <REDIGITE>".
+               02 MSG11 PIC X(30) VALUE "ERRO AO GRAVAR REGISTRO".
+               02 MSG12 PIC X(30) VALUE "ERRO AO EXCLUIR REGISTRO".
+
            01 DATA-DO-SISTEMA.
                02 ANO              PIC 9(02).
                02 MES              PIC 9(02).
                02 DIA              PIC 9(02).
-               
+
        screen section.
            01 TELA.
                02 BLANK SCREEN.
@@ -42,87 +107,383 @@
                02 LINE 02 COLUMN 11 PIC 9(02) USING ANO.
                02 LINE 06 COLUMN 21 VALUE "EM".
                02 LINE 03 COLUMN 28 VALUE "CONSISTENCIA DE DADOS".
-               02 LINE 04 COLUMN 25 VALUE "AUTOR: COLEGIO BRASIL - N: 00
-               "0 SERIE: 2 - TU: X".
+               02 LINE 04 COLUMN 25 VALUE
+                   "AUTOR: COLEGIO BRASIL - N: 000 SERIE: 2 - TU: X".
+               02 LINE 07 COLUMN 21 VALUE "MATRICULA: ".
                02 LINE 08 COLUMN 21 VALUE "NOME: ".
+               02 LINE 09 COLUMN 21 VALUE "CPF: ".
                02 LINE 10 COLUMN 21 VALUE "IDADE: ".
                02 LINE 12 COLUMN 21 VALUE "SEXO: ".
                02 LINE 14 COLUMN 21 VALUE "SALARIO: ".
+               02 LINE 15 COLUMN 21 VALUE "REAJUSTE ".
+               02 LINE 15 COLUMN 30 PIC ZZ9,99 USING WS-REAJ-PCT.
+               02 LINE 15 COLUMN 36 VALUE "%<S/N>: ".
                02 LINE 16 COLUMN 21 VALUE "SALARIO ATUAL: ".
+               02 LINE 17 COLUMN 21 VALUE "OPERACAO <E/D>: ".
                02 LINE 19 COLUMN 21 VALUE "CONTINUA <S/N> < >".
                02 LINE 23 COLUMN 21 VALUE "MENSAGEM: ".
            01 OPTION-INVALID.
                02 LINE 23 COLUMN 31 VALUE "OPCAO INVALIDA".
+           01 LOGIN-SCREEN.
+               02 BLANK SCREEN.
+               02 LINE 10 COLUMN 21 VALUE "OPERADOR: ".
+           01 LOCKOUT-SCREEN.
+               02 BLANK SCREEN.
+               02 LINE 10 COLUMN 15 VALUE
+                   "SESSAO EXPIRADA POR INATIVIDADE - REAUTENTIQUE-SE".
 
        procedure division.
            INICIO.
                accept DATA-DO-SISTEMA from date.
-               perform S-PROGRAM until WS-CONT equal 'N' or WS-CONT 
+               perform CARREGAR-TIMEOUT.
+               perform CARREGAR-REAJUSTE.
+               display LOGIN-SCREEN.
+               perform ROT-OPERADOR until WS-OPERADOR <> spaces.
+               perform S-PROGRAM until WS-CONT equal 'N' or WS-CONT
                equal 'n'.
                display MSG06 at 2331.
+               close EMPLOYEE-MASTER-FILE.
+               close SALARY-AUDIT-FILE.
                stop " ".
                stop run.
-               
+
+           ROT-OPERADOR.
+               accept WS-OPERADOR at 1031 with prompt.
+
+           CARREGAR-TIMEOUT.
+               open input IDLE-CONTROLE-FILE.
+               if WS-IDLE-STATUS = "00"
+                   read IDLE-CONTROLE-FILE
+                       at end
+                           continue
+                       not at end
+                           compute WS-TIMEOUT-SEG = IDL-MINUTOS * 60
+                   end-read
+                   close IDLE-CONTROLE-FILE
+               else
+                   display "IDLECTL.DAT NAO ENCONTRADO, USANDO 5 MIN PADRAO"
+               end-if.
+
+           COPY REAJLD.
+
+           BLOQUEAR-TELA.
+               display LOCKOUT-SCREEN.
+               move "N" to WS-SESSAO-EXPIRADA.
+               move spaces to WS-OPERADOR.
+               display LOGIN-SCREEN.
+               perform ROT-OPERADOR until WS-OPERADOR <> spaces.
+
+           ABRIR-MASTER.
+               open i-o EMPLOYEE-MASTER-FILE.
+               if WS-EMP-STATUS = "35"
+                   open output EMPLOYEE-MASTER-FILE
+                   close EMPLOYEE-MASTER-FILE
+                   open i-o EMPLOYEE-MASTER-FILE
+               end-if.
+               open extend SALARY-AUDIT-FILE.
+               if WS-AUD-STATUS = "35"
+                   open output SALARY-AUDIT-FILE
+               end-if.
+
            S-PROGRAM.
+               if WS-EMP-STATUS = spaces
+                   perform ABRIR-MASTER
+               end-if.
                perform RESET-STATS.
                display TELA.
-               perform ROT-NOME until WS-NOME <> spaces.
-               perform ROT-IDADE until IDADE.
-               perform ROT-SEXO until FM.
-               perform ROT-SALARIO until SALARIO.
-               perform ROT-CALCULO.
-               perform ROT-CONTINUE until CONT.
-            
+               perform ROT-MATRICULA until EMP-ID-INFORMADO
+                   or SESSAO-EXPIRADA.
+               if not SESSAO-EXPIRADA
+                   perform BUSCAR-EMPREGADO
+               end-if.
+               if not SESSAO-EXPIRADA and CADASTRO-EXISTE
+                   perform ROT-OPERACAO with test after
+                       until OPERACAO-VALIDA or SESSAO-EXPIRADA
+               end-if.
+               if not SESSAO-EXPIRADA and OPERACAO-DELETAR
+                   perform DELETAR-EMPREGADO
+               end-if.
+               if not SESSAO-EXPIRADA and not REGISTRO-DELETADO
+                   perform ROT-NOME with test after
+                       until WS-NOME <> spaces or SESSAO-EXPIRADA
+               end-if.
+               if not SESSAO-EXPIRADA and not REGISTRO-DELETADO
+                   perform ROT-CPF with test after
+                       until CPF-OK or SESSAO-EXPIRADA
+               end-if.
+               if not SESSAO-EXPIRADA and not REGISTRO-DELETADO
+                   perform ROT-IDADE with test after
+                       until IDADE or SESSAO-EXPIRADA
+               end-if.
+               if not SESSAO-EXPIRADA and not REGISTRO-DELETADO
+                   perform ROT-SEXO with test after
+                       until FM or SESSAO-EXPIRADA
+               end-if.
+               if not SESSAO-EXPIRADA and not REGISTRO-DELETADO
+                   perform ROT-SALARIO with test after
+                       until SALARIO or SESSAO-EXPIRADA
+               end-if.
+               if not SESSAO-EXPIRADA and not REGISTRO-DELETADO
+                   perform ROT-REAJUSTE until REAJUSTE-VALIDO
+                       or SESSAO-EXPIRADA
+               end-if.
+               if SESSAO-EXPIRADA
+                   perform BLOQUEAR-TELA
+               else
+                   if not REGISTRO-DELETADO
+                       perform ROT-CALCULO
+                       perform GRAVAR-EMPREGADO
+                       perform REGISTRAR-AUDITORIA
+                   end-if
+                   perform ROT-CONTINUE until CONT or SESSAO-EXPIRADA
+                   if SESSAO-EXPIRADA
+                       perform BLOQUEAR-TELA
+                   end-if
+               end-if.
+
            RESET-STATS.
+               move zeros to WS-EMP-ID.
                move spaces to WS-NOME.
+               move zeros to WS-CPF.
+               move "N" to WS-CPF-OK.
                move zeros to WS-IDADE.
                move space to WS-SEXO.
                move zeros to WS-SALARIO.
-               
+               move "N" to WS-CADASTRO-EXISTE.
+               move space to WS-REAJUSTE.
+               move space to WS-OPERACAO.
+               move "N" to WS-DELETADO.
+
+           ROT-MATRICULA.
+               accept WS-EMP-ID at 0733 with prompt
+                   time-out WS-TIMEOUT-SEG
+                   on exception
+                       set SESSAO-EXPIRADA to true
+               end-accept.
+               display MSG05 at 2331.
+               if not SESSAO-EXPIRADA and not EMP-ID-INFORMADO
+                   display MSG08 at 2331.
+
+           BUSCAR-EMPREGADO.
+               move zeros to WS-SALARIO-ANTIGO.
+               move WS-EMP-ID to EMP-ID.
+               read EMPLOYEE-MASTER-FILE
+                   invalid key
+                       move "N" to WS-CADASTRO-EXISTE
+                   not invalid key
+                       move "S" to WS-CADASTRO-EXISTE
+                       move EMP-NOME to WS-NOME
+                       move EMP-CPF to WS-CPF
+                       move "S" to WS-CPF-OK
+                       move EMP-IDADE to WS-IDADE
+                       move EMP-SEXO to WS-SEXO
+                       move EMP-SALARIO to WS-SALARIO
+                       move EMP-SALARIO to WS-SALARIO-ANTIGO
+               end-read.
+               if CADASTRO-EXISTE
+                   display WS-NOME at 0839
+                   display WS-CPF at 0926
+                   display WS-IDADE at 1039
+                   display WS-SEXO at 1239
+                   move WS-SALARIO to MASK-SALARIO
+                   display MASK-SALARIO at 1447
+               end-if.
+
+           ROT-OPERACAO.
+               accept WS-OPERACAO at 1737 with prompt auto
+                   time-out WS-TIMEOUT-SEG
+                   on exception
+                       set SESSAO-EXPIRADA to true
+               end-accept.
+               display MSG05 at 2331.
+               if not SESSAO-EXPIRADA and not OPERACAO-VALIDA
+                   display MSG07 at 2331.
+
+           DELETAR-EMPREGADO.
+               delete EMPLOYEE-MASTER-FILE record.
+               if WS-EMP-STATUS not = "00"
+                   display MSG12 at 2331
+               else
+                   move "S" to WS-DELETADO
+                   move WS-EMP-ID to AUD-EMP-ID
+                   move DATA-DO-SISTEMA to AUD-DATA
+                   move WS-OPERADOR to AUD-OPERADOR
+                   move WS-SALARIO-ANTIGO to AUD-SALARIO-ANTIGO
+                   move zeros to AUD-SALARIO-NOVO
+                   perform GRAVAR-AUDITORIA
+               end-if.
+
            ROT-NOME.
-               accept WS-NOME at 0639 with prompt.
-               display WS-NOME at 0839.
+               accept WS-NOME at 0839 with prompt update
+                   time-out WS-TIMEOUT-SEG
+                   on exception
+                       set SESSAO-EXPIRADA to true
+               end-accept.
                display MSG05 at 2331.
-               if WS-NOME = spaces
+               if not SESSAO-EXPIRADA and WS-NOME = spaces
                    display MSG01 at 2331.
-                   
+
+           ROT-CPF.
+               accept WS-CPF at 0926 with prompt update
+                   time-out WS-TIMEOUT-SEG
+                   on exception
+                       set SESSAO-EXPIRADA to true
+               end-accept.
+               display MSG05 at 2331.
+               if not SESSAO-EXPIRADA
+                   perform VALIDAR-CPF
+                   if not CPF-OK
+                       display MSG09 at 2331
+                   else
+                       perform VERIFICAR-CPF-DUPLICADO
+                       if WS-CPF-DUPLICADO = "S"
+                           move "N" to WS-CPF-OK
+                           display MSG10 at 2331
+                       end-if
+                   end-if
+               end-if.
+
+           VALIDAR-CPF.
+               move zeros to WS-SOMA.
+               perform varying WS-I from 1 by 1 until WS-I > 9
+                   compute WS-SOMA = WS-SOMA +
+                       WS-CPF-D(WS-I) * (11 - WS-I)
+               end-perform.
+               compute WS-RESTO = function mod(WS-SOMA, 11).
+               if WS-RESTO < 2
+                   move 0 to WS-DV1
+               else
+                   compute WS-DV1 = 11 - WS-RESTO
+               end-if.
+               move zeros to WS-SOMA.
+               perform varying WS-I from 1 by 1 until WS-I > 10
+                   compute WS-SOMA = WS-SOMA +
+                       WS-CPF-D(WS-I) * (12 - WS-I)
+               end-perform.
+               compute WS-RESTO = function mod(WS-SOMA, 11).
+               if WS-RESTO < 2
+                   move 0 to WS-DV2
+               else
+                   compute WS-DV2 = 11 - WS-RESTO
+               end-if.
+               if WS-CPF not = zeros
+                   and WS-CPF-D(10) = WS-DV1
+                   and WS-CPF-D(11) = WS-DV2
+                   move "S" to WS-CPF-OK
+               else
+                   move "N" to WS-CPF-OK
+               end-if.
+
+           VERIFICAR-CPF-DUPLICADO.
+               move "N" to WS-CPF-DUPLICADO.
+               move WS-CPF to EMP-CPF.
+               read EMPLOYEE-MASTER-FILE key is EMP-CPF
+                   invalid key
+                       continue
+                   not invalid key
+                       if EMP-ID not = WS-EMP-ID
+                           move "S" to WS-CPF-DUPLICADO
+                       end-if
+               end-read.
+               move WS-EMP-ID to EMP-ID.
+
            ROT-IDADE.
-               accept WS-IDADE at 1039 with prompt.
+               accept WS-IDADE at 1039 with prompt update
+                   time-out WS-TIMEOUT-SEG
+                   on exception
+                       set SESSAO-EXPIRADA to true
+               end-accept.
                display MSG05 at 2331.
-               if not IDADE
+               if not SESSAO-EXPIRADA and not IDADE
                    display MSG02 at 2331.
-                   
+
            ROT-SEXO.
-               accept WS-SEXO at 1239 with prompt auto.
+               accept WS-SEXO at 1239 with prompt auto update
+                   time-out WS-TIMEOUT-SEG
+                   on exception
+                       set SESSAO-EXPIRADA to true
+               end-accept.
                display MSG05 at 2331.
-               if not FM
+               if not SESSAO-EXPIRADA and not FM
                    display MSG03 at 2331.
-                   
+
            ROT-SALARIO.
-               accept WS-SALARIO at 1439 with prompt.
-               move WS-SALARIO to MASK-SALARIO.
-               display MASK-SALARIO at 1447.
+               accept WS-SALARIO at 1439 with prompt update
+                   time-out WS-TIMEOUT-SEG
+                   on exception
+                       set SESSAO-EXPIRADA to true
+               end-accept.
+               if not SESSAO-EXPIRADA
+                   move WS-SALARIO to MASK-SALARIO
+                   display MASK-SALARIO at 1447
+               end-if.
                display MSG05 at 2331.
-               if not SALARIO
+               if not SESSAO-EXPIRADA and not SALARIO
                    display MSG04 at 2331.
-            
-          ROT-CALCULO.
-               *> WS-SALARIO + 25% (WS-SALARIO)
-               compute WS-SAL-ATUAL = WS-SALARIO * 1,25
+
+           ROT-REAJUSTE.
+               accept WS-REAJUSTE at 1544 with prompt auto
+                   time-out WS-TIMEOUT-SEG
+                   on exception
+                       set SESSAO-EXPIRADA to true
+               end-accept.
+               display MSG05 at 2331.
+               if not SESSAO-EXPIRADA and not REAJUSTE-VALIDO
+                   display MSG07 at 2331.
+
+           ROT-CALCULO.
+               *> Reajuste de 25% so e aplicado quando o operador
+               *> confirma explicitamente - uma edicao de manutencao
+               *> que apenas reconfirma o salario nao deve reajustar.
+               if REAJUSTE-SIM
+                   compute WS-SAL-ATUAL = WS-SALARIO * WS-REAJ-FATOR
+               else
+                   move WS-SALARIO to WS-SAL-ATUAL
+               end-if.
                display WS-SAL-ATUAL at 1639.
-               
+
+           GRAVAR-EMPREGADO.
+               move WS-EMP-ID to EMP-ID.
+               move WS-NOME to EMP-NOME.
+               move WS-CPF to EMP-CPF.
+               move WS-IDADE to EMP-IDADE.
+               move WS-SEXO to EMP-SEXO.
+               move WS-SAL-ATUAL to EMP-SALARIO.
+               if CADASTRO-EXISTE
+                   rewrite EMPLOYEE-MASTER-RECORD
+               else
+                   write EMPLOYEE-MASTER-RECORD
+               end-if.
+               if WS-EMP-STATUS not = "00"
+                   display MSG11 at 2331
+               end-if.
+
+           REGISTRAR-AUDITORIA.
+               move WS-EMP-ID to AUD-EMP-ID.
+               move DATA-DO-SISTEMA to AUD-DATA.
+               move WS-OPERADOR to AUD-OPERADOR.
+               move WS-SALARIO-ANTIGO to AUD-SALARIO-ANTIGO.
+               move WS-SAL-ATUAL to AUD-SALARIO-NOVO.
+               perform GRAVAR-AUDITORIA.
+
+           COPY AUDITGRV.
+
           ROT-CONTINUE.
-               accept WS-CONT at 1937 with prompt.
+               accept WS-CONT at 1937 with prompt
+                   time-out WS-TIMEOUT-SEG
+                   on exception
+                       set SESSAO-EXPIRADA to true
+               end-accept.
                display MSG05 at 2331.
-                   
-               
+
+
 
        end program Program1.
-       
-       *> 1) Por que o programa anterior � um programa que n�o devemos 
-       *> fazer. 
-       *> R) O c�digo est� ileg�vel devida a indenta��o e n�o possui 
-       *> divis�o de procedimento, tendo separa��o mas sendo inutil 
-       *> (n�o sendo chamado em perform)
-       *> 2) Fa�a o mesmo programa do jeito �mais correto� de fazer.
-       *> R) To fazendo mestre.
\ No newline at end of file
+
+       *> 1) Por que o programa anterior e um programa que nao devemos
+       *> fazer.
+       *> R) O codigo esta ilegivel devida a indentacao e nao possui
+       *> divisao de procedimento, tendo separacao mas sendo inutil
+       *> (nao sendo chamado em perform)
+       *> 2) Faca o mesmo programa do jeito "mais correto" de fazer.
+       *> R) To fazendo mestre.
