@@ -0,0 +1,4 @@
+      *> One-record control file: shop-wide raise percentage for the
+      *> nightly SALARIO-BATCH-REAJUSTE run. Change the rate here.
+       01 REAJUSTE-CONTROLE-RECORD.
+           02 REAJ-PCT              PIC 9(03)V99.
