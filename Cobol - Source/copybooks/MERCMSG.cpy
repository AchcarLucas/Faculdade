@@ -0,0 +1,8 @@
+      *> Critique messages for CUSTO-MERCADORIA input validation, in the
+      *> same style as Program1's MSG01-MSG04 salary critiques.
+       01 MERC-MENSAGENS.
+           02 MERC-MSG-QTD         PIC X(40) VALUE
+               "QTD INVALIDA <REDIGITE>".
+           02 MERC-MSG-CUSTO       PIC X(40) VALUE
+               "CUSTO FORA DA FAIXA PERMITIDA <REDIGITE>".
+           02 MERC-MSG-BRANCO      PIC X(40) VALUE SPACES.
