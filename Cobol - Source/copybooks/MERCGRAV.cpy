@@ -0,0 +1,16 @@
+      *> Shared write-back paragraph for MERCADORIA-MASTER-FILE.
+      *> Expects DATA-MERCADORIA, MERCADORIA-MASTER-RECORD and
+      *> WS-ITEM-ENCONTRADO (set by a prior READ) to be in scope.
+       GRAVAR-MASTER.
+           MOVE W-NAME TO MM-NAME.
+           MOVE QTD TO MM-QTD.
+           MOVE CUSTO-UNIT TO MM-CUSTO-UNIT.
+           IF ITEM-ENCONTRADO
+               REWRITE MERCADORIA-MASTER-RECORD
+           ELSE
+               WRITE MERCADORIA-MASTER-RECORD
+           END-IF.
+           IF WS-MASTER-STATUS NOT = "00"
+               DISPLAY "ERRO AO GRAVAR MERCADORIA-MASTER-RECORD - STATUS "
+                   WS-MASTER-STATUS
+           END-IF.
