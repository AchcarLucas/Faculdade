@@ -0,0 +1,9 @@
+      *> One-record control file: markup percentage, the sane-range
+      *> bounds for CUSTO-UNIT, and whether the CSV export is turned
+      *> on for this shop. Change the rate/toggle here, not in a
+      *> program.
+       01 TAXA-CONTROLE-RECORD.
+           02 TAXA-MARKUP-PCT      PIC 9(03)V99.
+           02 TAXA-CUSTO-MIN       PIC 9(04)V99.
+           02 TAXA-CUSTO-MAX       PIC 9(04)V99.
+           02 TAXA-EXPORT-CSV      PIC X.
