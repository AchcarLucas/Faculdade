@@ -0,0 +1,23 @@
+      *> Shared CSV-export paragraph, copied into every CUSTO-MERCADORIA
+      *> entry point so the spreadsheet team's export format never
+      *> drifts between the interactive screen and the batch run.
+      *> Expects DATA-MERCADORIA (MERCWS.cpy) and EXPORT-LINE to be
+      *> present, and EXPORT-CSV-FILE already OPENed by the caller
+      *> (ABRIR-ARQUIVOS opens it EXTEND/OUTPUT once; FECHAR-ARQUIVOS
+      *> closes it once - this paragraph only WRITEs).
+      *> Fields are ";"-delimited, not ",", because DECIMAL-POINT IS
+      *> COMMA makes every masked numeric field render its decimal
+      *> point as a literal comma - a comma delimiter would split
+      *> those fields in two.
+       GRAVAR-EXPORT-CSV.
+           STRING W-NAME DELIMITED BY SIZE
+               ";" DELIMITED BY SIZE
+               QTD-MASK DELIMITED BY SIZE
+               ";" DELIMITED BY SIZE
+               CUSTO-UNIT-MASK DELIMITED BY SIZE
+               ";" DELIMITED BY SIZE
+               PRICE-MASK DELIMITED BY SIZE
+               ";" DELIMITED BY SIZE
+               PRICE-VENDA-MASK DELIMITED BY SIZE
+               INTO EXPORT-LINE.
+           WRITE EXPORT-LINE.
