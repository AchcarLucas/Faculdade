@@ -0,0 +1,9 @@
+      *> Expected end-of-day control totals, keyed by run date, against
+      *> which the reconciliation program checks the pricing and
+      *> payroll batch outputs before the next day's jobs are allowed.
+       01 RECON-CONTROLE-RECORD.
+           02 RC-EXP-TOTAL-ITENS          PIC 9(06).
+           02 RC-EXP-TOTAL-VENDA          PIC 9(09)V99.
+           02 RC-EXP-TOTAL-PROCESSADOS    PIC 9(06).
+           02 RC-EXP-TOTAL-REAJUSTADOS    PIC 9(06).
+           02 RC-EXP-TOTAL-VALOR-REAJUSTE PIC 9(09)V99.
