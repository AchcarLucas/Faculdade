@@ -0,0 +1,6 @@
+      *> Indexed inventory master record, keyed by item name. Persists
+      *> QTD/CUSTO-UNIT across runs instead of re-keying daily.
+       01 MERCADORIA-MASTER-RECORD.
+           02 MM-NAME              PIC X(20).
+           02 MM-QTD               PIC 9(04).
+           02 MM-CUSTO-UNIT        PIC 9(04)V99.
