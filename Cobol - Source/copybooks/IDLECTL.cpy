@@ -0,0 +1,5 @@
+      *> Idle-timeout control parameter for Program1's interactive
+      *> screens - how many minutes of no input before the operator is
+      *> locked out and must re-authenticate.
+       01 IDLE-CONTROLE-RECORD.
+           02 IDL-MINUTOS                  PIC 9(03).
