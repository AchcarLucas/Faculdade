@@ -0,0 +1,7 @@
+      *> Appends one record to SALARY-AUDIT-FILE without disturbing what
+      *> is already there. Expects SALARY-AUDIT-RECORD fields to be
+      *> populated by the caller, and SALARY-AUDIT-FILE already OPENed
+      *> (ABRIR-ARQUIVOS opens it EXTEND/OUTPUT once; FECHAR-ARQUIVOS
+      *> closes it once - this paragraph only WRITEs).
+       GRAVAR-AUDITORIA.
+           WRITE SALARY-AUDIT-RECORD.
