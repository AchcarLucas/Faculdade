@@ -0,0 +1,7 @@
+      *> Control parameter for the salary history report: which
+      *> employee to report on, or zeros to report on every employee
+      *> in the audit trail; and which year (AUD-DATA's YY) to scope
+      *> the "year to date" window to, or zeros for the current year.
+       01 HISTORICO-CONTROLE-RECORD.
+           02 HC-EMP-ID                    PIC 9(06).
+           02 HC-ANO                       PIC 9(02).
