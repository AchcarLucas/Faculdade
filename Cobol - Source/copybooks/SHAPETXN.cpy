@@ -0,0 +1,9 @@
+      *> Sequential transaction record read by the shape-area batch:
+      *> one line per shape. ST-TIPO selects which dimensions apply.
+      *>   "C" circle    - ST-DIM1 is the radius
+      *>   "Q" square     - ST-DIM1 is the side
+      *>   "R" rectangle  - ST-DIM1 is the length, ST-DIM2 the width
+       01 SHAPE-TRANS-RECORD.
+           02 ST-TIPO                PIC X(01).
+           02 ST-DIM1                PIC 9(05)V99.
+           02 ST-DIM2                PIC 9(05)V99.
