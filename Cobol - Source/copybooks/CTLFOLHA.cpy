@@ -0,0 +1,7 @@
+      *> Control-totals record written by the payroll raise batch run
+      *> (SALARIO-BATCH-REAJUSTE) at end of job, so the end-of-day
+      *> reconciliation program can confirm the job actually finished.
+       01 CTL-FOLHA-RECORD.
+           02 CTF-TOTAL-PROCESSADOS       PIC 9(06).
+           02 CTF-TOTAL-REAJUSTADOS       PIC 9(06).
+           02 CTF-TOTAL-VALOR-REAJUSTE    PIC 9(09)V99.
