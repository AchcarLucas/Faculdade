@@ -0,0 +1,6 @@
+      *> Sequential transaction record read by the pricing batch run:
+      *> one line per item to (re)price, name/qty/unit cost.
+       01 MERCADORIA-TRANS-RECORD.
+           02 MT-NAME               PIC X(20).
+           02 MT-QTD                PIC 9(04).
+           02 MT-CUSTO-UNIT         PIC 9(04)V99.
