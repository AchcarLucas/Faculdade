@@ -0,0 +1,6 @@
+      *> Shared working storage for circle-area math, used by both the
+      *> interactive CIRCLE-CODE screen and the multi-shape batch report.
+       01 DATA-VAR.
+           02 W-RADIUS-INT                            PIC 9(07).
+           02 W-RADIUS-DEC REDEFINES W-RADIUS-INT      PIC 9(05)V99.
+           02 W-AREA                                   PIC 9(08)V99.
