@@ -0,0 +1,6 @@
+      *> Control-totals record written by the pricing batch run
+      *> (CUSTO-MERCADORIA-BATCH) at end of job, so the end-of-day
+      *> reconciliation program can confirm the job actually finished.
+       01 CTL-PRECO-RECORD.
+           02 CTP-TOTAL-ITENS             PIC 9(06).
+           02 CTP-TOTAL-VENDA             PIC 9(09)V99.
