@@ -0,0 +1,11 @@
+      *> Restart checkpoint for the pricing batch (CUSTO-MERCADORIA-BATCH).
+      *> Written every N transactions so a rerun after an abend can skip
+      *> the transactions already applied instead of starting at record 1.
+      *> Also carries the running totals accumulated so far, so a
+      *> resumed run's control totals (CTLPRECO.cpy) reflect the whole
+      *> job, not just the post-restart partial run.
+       01 CHECKPOINT-PRECO-RECORD.
+           02 CKP-RUN-ID                   PIC X(08).
+           02 CKP-QTD-PROCESSADOS          PIC 9(08).
+           02 CKP-TOTAL-QTD-ITENS          PIC 9(06).
+           02 CKP-TOTAL-VENDA              PIC 9(09)V99.
