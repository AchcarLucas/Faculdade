@@ -0,0 +1,13 @@
+      *> Indexed employee master record, keyed by EMP-ID. Shared by
+      *> Program1's interactive maintenance and the nightly raise batch,
+      *> so the eligibility rules never drift between the two.
+       01 EMPLOYEE-MASTER-RECORD.
+           02 EMP-ID                PIC 9(06).
+           02 EMP-NOME              PIC X(30).
+           02 EMP-CPF               PIC 9(11).
+           02 EMP-IDADE             PIC 9(02).
+               88 EMP-IDADE-ELEGIVEL VALUE 15 THRU 29.
+           02 EMP-SEXO              PIC X.
+               88 EMP-SEXO-FM VALUE "F" "M" "f" "m".
+           02 EMP-SALARIO           PIC 9(05)V99.
+               88 EMP-SALARIO-ELEGIVEL VALUE 4999,00 THRU 50001,00.
