@@ -0,0 +1,18 @@
+      *> Shared control-file loader for the payroll raise percentage.
+      *> Expects REAJUSTE-CONTROLE-FILE/-RECORD to be declared by the
+      *> caller (REAJCTL.cpy record, own FD/SELECT) and WS-REAJ-STATUS/
+      *> WS-REAJ-PCT/WS-REAJ-FATOR to hold the working fields.
+       CARREGAR-REAJUSTE.
+           OPEN INPUT REAJUSTE-CONTROLE-FILE.
+           IF WS-REAJ-STATUS = "00"
+               READ REAJUSTE-CONTROLE-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE REAJ-PCT TO WS-REAJ-PCT
+               END-READ
+               CLOSE REAJUSTE-CONTROLE-FILE
+           ELSE
+               DISPLAY "REAJCTL.DAT NAO ENCONTRADO, USANDO 25% PADRAO"
+           END-IF.
+           COMPUTE WS-REAJ-FATOR = 1 + (WS-REAJ-PCT / 100).
