@@ -0,0 +1,13 @@
+      *> Restart checkpoint for the payroll raise batch (SALARIO-BATCH-
+      *> REAJUSTE). Written every N employees so a rerun after an abend
+      *> can resume just past the last EMP-ID processed instead of
+      *> re-applying the raise to everyone already done. Also carries
+      *> the running totals accumulated so far, so a resumed run's
+      *> control totals (CTLFOLHA.cpy) reflect the whole job, not just
+      *> the post-restart partial run.
+       01 CHECKPOINT-FOLHA-RECORD.
+           02 CKP-RUN-ID                   PIC X(08).
+           02 CKP-ULTIMO-EMP-ID            PIC 9(06).
+           02 CKP-TOTAL-PROCESSADOS        PIC 9(06).
+           02 CKP-TOTAL-REAJUSTADOS        PIC 9(06).
+           02 CKP-TOTAL-VALOR-REAJUSTE     PIC 9(09)V99.
