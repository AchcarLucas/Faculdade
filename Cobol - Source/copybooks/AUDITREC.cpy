@@ -0,0 +1,9 @@
+      *> Write-once audit trail record: one line per accepted salary
+      *> change, interactive or batch, so payroll can answer "why did
+      *> this change" without guessing.
+       01 SALARY-AUDIT-RECORD.
+           02 AUD-EMP-ID             PIC 9(06).
+           02 AUD-DATA               PIC 9(06).
+           02 AUD-OPERADOR           PIC X(08).
+           02 AUD-SALARIO-ANTIGO     PIC 9(05)V99.
+           02 AUD-SALARIO-NOVO       PIC 9(05)V99.
