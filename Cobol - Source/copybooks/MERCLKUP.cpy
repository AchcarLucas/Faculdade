@@ -0,0 +1,10 @@
+      *> Shared master lookup by item name. Expects W-NAME to already
+      *> hold the item to look up and MERCADORIA-MASTER-FILE to be open.
+       BUSCAR-MASTER.
+           MOVE W-NAME TO MM-NAME.
+           READ MERCADORIA-MASTER-FILE
+               INVALID KEY
+                   MOVE "N" TO WS-ITEM-ENCONTRADO
+               NOT INVALID KEY
+                   MOVE "S" TO WS-ITEM-ENCONTRADO
+           END-READ.
