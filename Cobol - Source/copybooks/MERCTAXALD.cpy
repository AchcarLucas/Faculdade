@@ -0,0 +1,24 @@
+      *> Shared control-file loader for the markup rate and the sane
+      *> range for CUSTO-UNIT. Expects TAXA-CONTROLE-FILE/-RECORD to be
+      *> declared by the caller (MERCTAXA.cpy record, own FD/SELECT)
+      *> and W-MARKUP (MERCWS.cpy) to hold the working fields.
+       CARREGAR-TAXA.
+           OPEN INPUT TAXA-CONTROLE-FILE.
+           IF WS-TAXA-STATUS = "00"
+               READ TAXA-CONTROLE-FILE
+                   AT END
+                       MOVE "N" TO WS-TAXA-FILE-OK
+               END-READ
+               CLOSE TAXA-CONTROLE-FILE
+           ELSE
+               MOVE "N" TO WS-TAXA-FILE-OK
+           END-IF.
+           IF WS-TAXA-FILE-OK = "S"
+               MOVE TAXA-MARKUP-PCT TO W-MARKUP-PCT
+               MOVE TAXA-CUSTO-MIN TO W-CUSTO-MIN
+               MOVE TAXA-CUSTO-MAX TO W-CUSTO-MAX
+               MOVE TAXA-EXPORT-CSV TO W-EXPORT-CSV
+           ELSE
+               DISPLAY "MERCTAXA.DAT NAO ENCONTRADO, USANDO TAXA PADRAO"
+           END-IF.
+           COMPUTE W-MARKUP-FATOR = 1 + (W-MARKUP-PCT / 100).
