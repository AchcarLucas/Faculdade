@@ -0,0 +1,8 @@
+      *> Shared pricing paragraph, copied into every CUSTO-MERCADORIA
+      *> entry point so the markup math can never drift between them.
+      *> Expects DATA-MERCADORIA and W-MARKUP (MERCWS.cpy) to be present.
+       CALCULAR.
+           MULTIPLY QTD BY CUSTO-UNIT GIVING PRICE.
+           MOVE PRICE TO PRICE-MASK.
+           COMPUTE PRICE-VENDA = PRICE * W-MARKUP-FATOR.
+           MOVE PRICE-VENDA TO PRICE-VENDA-MASK.
