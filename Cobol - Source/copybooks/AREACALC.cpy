@@ -0,0 +1,5 @@
+      *> Shared circle-area paragraph, copied into every program that
+      *> needs it so the formula can never drift between them.
+      *> Expects DATA-VAR (SHAPEWS.cpy) to be present.
+       COMPUTE-AREA.
+           COMPUTE W-AREA = 3,1416*(W-RADIUS-DEC**2).
