@@ -0,0 +1,21 @@
+      *> Working-storage fields shared by every CUSTO-MERCADORIA program
+      *> (interactive, batch, export). Keeping one copy of the layout
+      *> means the pricing math never drifts between entry points.
+       01 DATA-MERCADORIA.
+           02 W-NAME               PIC X(20).
+           02 QTD                  PIC 9(04).
+               88 QTD-VALIDA VALUE 0001 THRU 9998.
+           02 QTD-MASK             PIC ZZZ9.
+           02 CUSTO-UNIT           PIC 9(04)V99.
+           02 CUSTO-UNIT-MASK      PIC ZZZ9,99.
+           02 PRICE                PIC 9(06)V99.
+           02 PRICE-MASK           PIC ZZZZZ9,99.
+           02 PRICE-VENDA          PIC 9(06)V99.
+           02 PRICE-VENDA-MASK     PIC ZZZZZ9,99.
+       01 W-MARKUP.
+           02 W-MARKUP-PCT         PIC 9(03)V99 VALUE 030,00.
+           02 W-MARKUP-FATOR       PIC 9(03)V9999 VALUE 1,3000.
+           02 W-CUSTO-MIN          PIC 9(04)V99 VALUE 000,01.
+           02 W-CUSTO-MAX          PIC 9(04)V99 VALUE 9998,99.
+           02 W-EXPORT-CSV         PIC X VALUE "N".
+               88 EXPORT-CSV-ATIVO VALUE "S".
