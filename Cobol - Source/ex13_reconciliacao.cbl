@@ -0,0 +1,229 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. RECONCILIACAO-FIM-DIA.
+ENVIRONMENT DIVISION.
+	CONFIGURATION SECTION.
+		SPECIAL-NAMES.
+			DECIMAL-POINT IS COMMA.
+	INPUT-OUTPUT SECTION.
+		FILE-CONTROL.
+			SELECT CTL-PRECO-FILE ASSIGN TO "CTLPRECO.DAT"
+				ORGANIZATION IS LINE SEQUENTIAL
+				FILE STATUS IS WS-CTP-STATUS.
+			SELECT CTL-FOLHA-FILE ASSIGN TO "CTLFOLHA.DAT"
+				ORGANIZATION IS LINE SEQUENTIAL
+				FILE STATUS IS WS-CTF-STATUS.
+			SELECT RECON-CONTROLE-FILE ASSIGN TO "RECONCTL.DAT"
+				ORGANIZATION IS LINE SEQUENTIAL
+				FILE STATUS IS WS-RC-STATUS.
+			SELECT RECON-REPORT-FILE ASSIGN TO "RECONREP.DAT"
+				ORGANIZATION IS LINE SEQUENTIAL
+				FILE STATUS IS WS-REPORT-STATUS.
+DATA DIVISION.
+	FILE SECTION.
+	FD CTL-PRECO-FILE.
+	COPY CTLPRECO.
+	FD CTL-FOLHA-FILE.
+	COPY CTLFOLHA.
+	FD RECON-CONTROLE-FILE.
+	COPY RECONCTL.
+	FD RECON-REPORT-FILE.
+	01 REPORT-LINE PIC X(80).
+	WORKING-STORAGE SECTION.
+	01 WS-CONTROLES.
+		02 WS-CTP-STATUS		PIC X(02) VALUE SPACES.
+		02 WS-CTF-STATUS		PIC X(02) VALUE SPACES.
+		02 WS-RC-STATUS			PIC X(02) VALUE SPACES.
+		02 WS-REPORT-STATUS		PIC X(02) VALUE SPACES.
+		02 WS-PRECO-ENCONTRADO	PIC X VALUE "N".
+			88 PRECO-ENCONTRADO VALUE "S".
+		02 WS-FOLHA-ENCONTRADA	PIC X VALUE "N".
+			88 FOLHA-ENCONTRADA VALUE "S".
+		02 WS-CONTROLE-ENCONTRADO PIC X VALUE "N".
+			88 CONTROLE-ENCONTRADO VALUE "S".
+		02 WS-RECON-OK			PIC X VALUE "S".
+			88 RECON-PASS VALUE "S".
+	01 LINHA-DETALHE.
+		02 LDR-ROTULO			PIC X(30).
+		02 LDR-ESPERADO			PIC ZZZZZZZZ9,99.
+		02 FILLER				PIC X(03) VALUE SPACES.
+		02 LDR-REAL				PIC ZZZZZZZZ9,99.
+		02 FILLER				PIC X(03) VALUE SPACES.
+		02 LDR-STATUS			PIC X(04).
+	01 LINHA-CABECALHO.
+		02 FILLER PIC X(30) VALUE "ITEM".
+		02 FILLER PIC X(12) VALUE "ESPERADO".
+		02 FILLER PIC X(12) VALUE "REAL".
+		02 FILLER PIC X(04) VALUE "OK?".
+	01 LINHA-RESULTADO-FINAL.
+		02 FILLER PIC X(20) VALUE "RESULTADO FINAL: ".
+		02 LRF-RESULTADO PIC X(04).
+PROCEDURE DIVISION.
+	INIT.
+		PERFORM ABRIR-ARQUIVOS.
+		PERFORM CARREGAR-CONTROLE-ESPERADO.
+		PERFORM LER-CONTROLE-PRECO.
+		PERFORM LER-CONTROLE-FOLHA.
+		PERFORM CONFERIR-PRECO-ITENS.
+		PERFORM CONFERIR-PRECO.
+		PERFORM CONFERIR-FOLHA-PROCESSADOS.
+		PERFORM CONFERIR-FOLHA-REAJUSTADOS.
+		PERFORM CONFERIR-FOLHA.
+		PERFORM ESCREVER-RESULTADO-FINAL.
+		PERFORM FECHAR-ARQUIVOS.
+		STOP RUN.
+
+	ABRIR-ARQUIVOS.
+		OPEN OUTPUT RECON-REPORT-FILE.
+		MOVE LINHA-CABECALHO TO REPORT-LINE.
+		WRITE REPORT-LINE.
+
+	CARREGAR-CONTROLE-ESPERADO.
+		OPEN INPUT RECON-CONTROLE-FILE.
+		IF WS-RC-STATUS = "00"
+			READ RECON-CONTROLE-FILE
+				AT END
+					CONTINUE
+				NOT AT END
+					SET CONTROLE-ENCONTRADO TO TRUE
+			END-READ
+			CLOSE RECON-CONTROLE-FILE
+		END-IF.
+		IF NOT CONTROLE-ENCONTRADO
+			STRING "RECONCTL.DAT NAO ENCONTRADO - TOTAIS ESPERADOS ZERADOS"
+				DELIMITED BY SIZE INTO REPORT-LINE
+			WRITE REPORT-LINE
+			MOVE ZEROS TO RC-EXP-TOTAL-ITENS RC-EXP-TOTAL-VENDA
+				RC-EXP-TOTAL-PROCESSADOS RC-EXP-TOTAL-REAJUSTADOS
+				RC-EXP-TOTAL-VALOR-REAJUSTE
+		END-IF.
+
+	LER-CONTROLE-PRECO.
+		OPEN INPUT CTL-PRECO-FILE.
+		IF WS-CTP-STATUS = "00"
+			READ CTL-PRECO-FILE
+				AT END
+					CONTINUE
+				NOT AT END
+					SET PRECO-ENCONTRADO TO TRUE
+			END-READ
+			CLOSE CTL-PRECO-FILE
+		END-IF.
+
+	LER-CONTROLE-FOLHA.
+		OPEN INPUT CTL-FOLHA-FILE.
+		IF WS-CTF-STATUS = "00"
+			READ CTL-FOLHA-FILE
+				AT END
+					CONTINUE
+				NOT AT END
+					SET FOLHA-ENCONTRADA TO TRUE
+			END-READ
+			CLOSE CTL-FOLHA-FILE
+		END-IF.
+
+	CONFERIR-PRECO-ITENS.
+		MOVE "PRECOS - TOTAL ITENS" TO LDR-ROTULO.
+		MOVE RC-EXP-TOTAL-ITENS TO LDR-ESPERADO.
+		IF PRECO-ENCONTRADO
+			MOVE CTP-TOTAL-ITENS TO LDR-REAL
+			IF CTP-TOTAL-ITENS = RC-EXP-TOTAL-ITENS
+				MOVE "PASS" TO LDR-STATUS
+			ELSE
+				MOVE "FAIL" TO LDR-STATUS
+				MOVE "N" TO WS-RECON-OK
+			END-IF
+		ELSE
+			MOVE ZEROS TO LDR-REAL
+			MOVE "FAIL" TO LDR-STATUS
+			MOVE "N" TO WS-RECON-OK
+		END-IF.
+		MOVE LINHA-DETALHE TO REPORT-LINE.
+		WRITE REPORT-LINE.
+
+	CONFERIR-PRECO.
+		MOVE "PRECOS - TOTAL VENDA" TO LDR-ROTULO.
+		MOVE RC-EXP-TOTAL-VENDA TO LDR-ESPERADO.
+		IF PRECO-ENCONTRADO
+			MOVE CTP-TOTAL-VENDA TO LDR-REAL
+			IF CTP-TOTAL-VENDA = RC-EXP-TOTAL-VENDA
+				MOVE "PASS" TO LDR-STATUS
+			ELSE
+				MOVE "FAIL" TO LDR-STATUS
+				MOVE "N" TO WS-RECON-OK
+			END-IF
+		ELSE
+			MOVE ZEROS TO LDR-REAL
+			MOVE "FAIL" TO LDR-STATUS
+			MOVE "N" TO WS-RECON-OK
+		END-IF.
+		MOVE LINHA-DETALHE TO REPORT-LINE.
+		WRITE REPORT-LINE.
+
+	CONFERIR-FOLHA-PROCESSADOS.
+		MOVE "FOLHA - TOTAL PROCESSADOS" TO LDR-ROTULO.
+		MOVE RC-EXP-TOTAL-PROCESSADOS TO LDR-ESPERADO.
+		IF FOLHA-ENCONTRADA
+			MOVE CTF-TOTAL-PROCESSADOS TO LDR-REAL
+			IF CTF-TOTAL-PROCESSADOS = RC-EXP-TOTAL-PROCESSADOS
+				MOVE "PASS" TO LDR-STATUS
+			ELSE
+				MOVE "FAIL" TO LDR-STATUS
+				MOVE "N" TO WS-RECON-OK
+			END-IF
+		ELSE
+			MOVE ZEROS TO LDR-REAL
+			MOVE "FAIL" TO LDR-STATUS
+			MOVE "N" TO WS-RECON-OK
+		END-IF.
+		MOVE LINHA-DETALHE TO REPORT-LINE.
+		WRITE REPORT-LINE.
+
+	CONFERIR-FOLHA-REAJUSTADOS.
+		MOVE "FOLHA - TOTAL REAJUSTADOS" TO LDR-ROTULO.
+		MOVE RC-EXP-TOTAL-REAJUSTADOS TO LDR-ESPERADO.
+		IF FOLHA-ENCONTRADA
+			MOVE CTF-TOTAL-REAJUSTADOS TO LDR-REAL
+			IF CTF-TOTAL-REAJUSTADOS = RC-EXP-TOTAL-REAJUSTADOS
+				MOVE "PASS" TO LDR-STATUS
+			ELSE
+				MOVE "FAIL" TO LDR-STATUS
+				MOVE "N" TO WS-RECON-OK
+			END-IF
+		ELSE
+			MOVE ZEROS TO LDR-REAL
+			MOVE "FAIL" TO LDR-STATUS
+			MOVE "N" TO WS-RECON-OK
+		END-IF.
+		MOVE LINHA-DETALHE TO REPORT-LINE.
+		WRITE REPORT-LINE.
+
+	CONFERIR-FOLHA.
+		MOVE "FOLHA - TOTAL REAJUSTE" TO LDR-ROTULO.
+		MOVE RC-EXP-TOTAL-VALOR-REAJUSTE TO LDR-ESPERADO.
+		IF FOLHA-ENCONTRADA
+			MOVE CTF-TOTAL-VALOR-REAJUSTE TO LDR-REAL
+			IF CTF-TOTAL-VALOR-REAJUSTE = RC-EXP-TOTAL-VALOR-REAJUSTE
+				MOVE "PASS" TO LDR-STATUS
+			ELSE
+				MOVE "FAIL" TO LDR-STATUS
+				MOVE "N" TO WS-RECON-OK
+			END-IF
+		ELSE
+			MOVE ZEROS TO LDR-REAL
+			MOVE "FAIL" TO LDR-STATUS
+			MOVE "N" TO WS-RECON-OK
+		END-IF.
+		MOVE LINHA-DETALHE TO REPORT-LINE.
+		WRITE REPORT-LINE.
+
+	ESCREVER-RESULTADO-FINAL.
+		IF RECON-PASS
+			MOVE "PASS" TO LRF-RESULTADO
+		ELSE
+			MOVE "FAIL" TO LRF-RESULTADO
+		END-IF.
+		MOVE LINHA-RESULTADO-FINAL TO REPORT-LINE.
+		WRITE REPORT-LINE.
+
+	FECHAR-ARQUIVOS.
+		CLOSE RECON-REPORT-FILE.
