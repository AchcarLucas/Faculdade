@@ -7,10 +7,7 @@ ENVIRONMENT DIVISION.
 			
 DATA DIVISION.
 	WORKING-STORAGE SECTION.
-		01 DATA-VAR.
-			02 W-RADIUS-INT								PIC 9(07).
-			02 W-RADIUS-DEC	REDEFINES W-RADIUS-INT		PIC 9(05)V99.
-			02 W-AREA									PIC 9(08)V99.
+		COPY SHAPEWS.
 		01 SYSTEM-DATE.
 			02 YEARS									PIC 9(02) VALUE ZEROS.
 			02 MONTHS									PIC 9(02) VALUE ZEROS.
@@ -34,8 +31,8 @@ PROCEDURE DIVISION.
 		DISPLAY CLEAR-SCREEN.
 		DISPLAY MAIN-SCREEN AT 0101.
 		
-		PERFORM INPUT-RADIUS UNTIL W-RADIUS-INT > 0
-		DISPLAY W-RADIUS-INT AT 0831.
+		PERFORM INPUT-RADIUS UNTIL W-RADIUS-DEC > 0
+		DISPLAY W-RADIUS-DEC AT 0831.
 		
 		PERFORM COMPUTE-AREA.
 		
@@ -45,6 +42,5 @@ PROCEDURE DIVISION.
 		STOP RUN.
 		
 	INPUT-RADIUS.
-		ACCEPT W-RADIUS-INT AT 0823.
-	COMPUTE-AREA.
-		COMPUTE W-AREA = 3,1416*(W-RADIUS-DEC**2).
\ No newline at end of file
+		ACCEPT W-RADIUS-DEC AT 0823.
+	COPY AREACALC.
